@@ -0,0 +1,7 @@
+       01  VSAM-REX.
+         03 VSAM-KEY.
+            05 VSAM-ID         PIC S9(5) COMP-3.
+            05 VSAM-DVZ        PIC S9(3) COMP.
+         03 VSAM-NAME          PIC X(30).
+         03 VSAM-DATE          PIC S9(07) COMP-3.
+         03 VSAM-BALANCE       PIC S9(15) COMP-3.
