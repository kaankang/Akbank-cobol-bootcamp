@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HMWRK03M.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-FILE ASSIGN TO VSAMFILE
+                            ORGANIZATION INDEXED
+                            ACCESS DYNAMIC
+                            RECORD KEY VSAM-KEY
+                            ALTERNATE RECORD KEY VSAM-DVZ
+                                 WITH DUPLICATES
+                            STATUS ST-VSAM.
+           SELECT TRN-FILE  ASSIGN TO TRNFILE
+                            STATUS ST-TRN.
+           SELECT TRN-REJECT-FILE ASSIGN TO TRNREJ
+                            STATUS ST-REJ.
+           SELECT LOG-FILE  ASSIGN TO LOGFILE
+                            STATUS ST-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAM-FILE.
+           COPY VSAMREX.
+       FD  TRN-FILE RECORDING MODE F.
+         01  TRN-REC.
+           03 TRN-ID             PIC X(5).
+           03 TRN-DVZ             PIC X(3).
+           03 TRN-ACTION          PIC X(1).
+           03 TRN-NAME            PIC X(30).
+           03 TRN-DATE            PIC X(8).
+           03 TRN-BALANCE         PIC S9(15).
+       FD  TRN-REJECT-FILE RECORDING MODE F.
+         01  TRN-REJ-REC.
+           03 TRNREJ-ID           PIC X(5).
+           03 TRNREJ-DVZ          PIC X(3).
+           03 TRNREJ-ACTION       PIC X(1).
+           03 TRNREJ-REASON       PIC X(8).
+           03 TRNREJ-VSAM-STATUS  PIC X(2).
+       FD  LOG-FILE RECORDING MODE F.
+         01  LOG-REC.
+           03 LOG-ACTION          PIC X(1).
+           03 LOG-ID               PIC X(5).
+           03 LOG-DVZ               PIC X(3).
+           03 LOG-BEFORE-NAME      PIC X(30).
+           03 LOG-BEFORE-DATE      PIC S9(07) COMP-3.
+           03 LOG-BEFORE-BALANCE   PIC S9(15) COMP-3.
+           03 LOG-AFTER-NAME       PIC X(30).
+           03 LOG-AFTER-DATE       PIC S9(07) COMP-3.
+           03 LOG-AFTER-BALANCE    PIC S9(15) COMP-3.
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           03 ST-VSAM            PIC 9(2).
+              88 VSAM-FILE-SUCCESS               VALUE 0 97.
+              88 VSAM-FILE-NOTFND                VALUE 23.
+           03 ST-TRN             PIC 9(2).
+              88 TRN-FILE-EOF                    VALUE 10.
+              88 TRN-FILE-SUCCESS                VALUE 0 97.
+           03 ST-REJ             PIC 9(2).
+              88 TRN-REJECT-SUCCESS               VALUE 0 97.
+           03 ST-LOG             PIC 9(2).
+              88 LOG-FILE-SUCCESS                VALUE 0 97.
+           03 WS-REJECT-REASON    PIC X(8).
+           03 WS-REJECT-STATUS    PIC X(2).
+           03 WS-BEFORE-NAME      PIC X(30).
+           03 WS-BEFORE-DATE      PIC S9(07) COMP-3.
+           03 WS-BEFORE-BALANCE   PIC S9(15) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-READ-FIRST
+           PERFORM H201-READ-NEXT-RECORD UNTIL TRN-FILE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN I-O    VSAM-FILE.
+           IF (ST-VSAM NOT = 0) AND (ST-VSAM NOT = 97)
+           DISPLAY '1'
+           DISPLAY 'UNABLE TO OPEN VSAMFILE: ' ST-VSAM
+           MOVE ST-VSAM TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           OPEN INPUT  TRN-FILE.
+           IF (ST-TRN NOT = 0) AND (ST-TRN NOT = 97)
+           DISPLAY '2'
+           DISPLAY 'UNABLE TO OPEN TRNFILE: ' ST-TRN
+           MOVE ST-TRN TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           OPEN OUTPUT TRN-REJECT-FILE.
+           IF (ST-REJ NOT = 0) AND (ST-REJ NOT = 97)
+           DISPLAY '3'
+           DISPLAY 'UNABLE TO OPEN TRNREJ: ' ST-REJ
+           MOVE ST-REJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           OPEN OUTPUT LOG-FILE.
+           IF (ST-LOG NOT = 0) AND (ST-LOG NOT = 97)
+           DISPLAY '4'
+           DISPLAY 'UNABLE TO OPEN LOGFILE: ' ST-LOG
+           MOVE ST-LOG TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-READ-FIRST.
+           READ TRN-FILE.
+           IF (ST-TRN NOT = 0) AND (ST-TRN NOT = 97)
+           DISPLAY 'UNABLE TO READ TRNFILE: ' ST-TRN
+           MOVE ST-TRN TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H300-APPLY-TRANSACTION.
+       H200-END. EXIT.
+
+       H201-READ-NEXT-RECORD.
+           READ TRN-FILE.
+           PERFORM H300-APPLY-TRANSACTION.
+       H201-END. EXIT.
+
+       H300-APPLY-TRANSACTION.
+           IF NOT TRN-FILE-EOF
+               COMPUTE VSAM-ID  = FUNCTION NUMVAL-C (TRN-ID)
+               COMPUTE VSAM-DVZ = FUNCTION NUMVAL (TRN-DVZ)
+               EVALUATE TRN-ACTION
+                   WHEN 'A' PERFORM H310-ADD-RECORD
+                   WHEN 'C' PERFORM H320-CHANGE-RECORD
+                   WHEN 'D' PERFORM H330-DELETE-RECORD
+                   WHEN OTHER
+                       MOVE 'BADACT' TO WS-REJECT-REASON
+                       MOVE SPACES   TO WS-REJECT-STATUS
+                       PERFORM H400-WRITE-TRN-REJECT
+               END-EVALUATE
+           END-IF.
+       H300-END. EXIT.
+
+       H310-ADD-RECORD.
+           READ VSAM-FILE KEY VSAM-KEY
+             INVALID KEY     PERFORM H311-WRITE-NEW-RECORD
+             NOT INVALID KEY PERFORM H312-ADD-DUPLICATE.
+       H310-END. EXIT.
+
+       H311-WRITE-NEW-RECORD.
+           MOVE TRN-NAME    TO VSAM-NAME.
+           MOVE TRN-BALANCE TO VSAM-BALANCE.
+           COMPUTE VSAM-DATE =
+               FUNCTION DAY-OF-INTEGER (FUNCTION INTEGER-OF-DATE
+                   (FUNCTION NUMVAL (TRN-DATE))).
+           WRITE VSAM-REX.
+           MOVE 'A'         TO LOG-ACTION.
+           MOVE SPACES      TO LOG-BEFORE-NAME.
+           MOVE 0           TO LOG-BEFORE-DATE.
+           MOVE 0           TO LOG-BEFORE-BALANCE.
+           PERFORM H420-LOG-AFTER-IMAGE.
+       H311-END. EXIT.
+
+       H312-ADD-DUPLICATE.
+           MOVE 'DUPKEY' TO WS-REJECT-REASON.
+           MOVE ST-VSAM  TO WS-REJECT-STATUS.
+           PERFORM H400-WRITE-TRN-REJECT.
+       H312-END. EXIT.
+
+       H320-CHANGE-RECORD.
+           READ VSAM-FILE KEY VSAM-KEY
+             INVALID KEY     PERFORM H321-CHANGE-NOTFND
+             NOT INVALID KEY PERFORM H322-APPLY-CHANGE.
+       H320-END. EXIT.
+
+       H321-CHANGE-NOTFND.
+           MOVE 'NOTFND' TO WS-REJECT-REASON.
+           MOVE ST-VSAM  TO WS-REJECT-STATUS.
+           PERFORM H400-WRITE-TRN-REJECT.
+       H321-END. EXIT.
+
+       H322-APPLY-CHANGE.
+           MOVE VSAM-NAME    TO WS-BEFORE-NAME.
+           MOVE VSAM-DATE    TO WS-BEFORE-DATE.
+           MOVE VSAM-BALANCE TO WS-BEFORE-BALANCE.
+           MOVE TRN-NAME     TO VSAM-NAME.
+           MOVE TRN-BALANCE  TO VSAM-BALANCE.
+           COMPUTE VSAM-DATE =
+               FUNCTION DAY-OF-INTEGER (FUNCTION INTEGER-OF-DATE
+                   (FUNCTION NUMVAL (TRN-DATE))).
+           REWRITE VSAM-REX.
+           MOVE 'C'          TO LOG-ACTION.
+           MOVE WS-BEFORE-NAME    TO LOG-BEFORE-NAME.
+           MOVE WS-BEFORE-DATE    TO LOG-BEFORE-DATE.
+           MOVE WS-BEFORE-BALANCE TO LOG-BEFORE-BALANCE.
+           PERFORM H420-LOG-AFTER-IMAGE.
+       H322-END. EXIT.
+
+       H330-DELETE-RECORD.
+           READ VSAM-FILE KEY VSAM-KEY
+             INVALID KEY     PERFORM H331-DELETE-NOTFND
+             NOT INVALID KEY PERFORM H332-APPLY-DELETE.
+       H330-END. EXIT.
+
+       H331-DELETE-NOTFND.
+           MOVE 'NOTFND' TO WS-REJECT-REASON.
+           MOVE ST-VSAM  TO WS-REJECT-STATUS.
+           PERFORM H400-WRITE-TRN-REJECT.
+       H331-END. EXIT.
+
+       H332-APPLY-DELETE.
+           MOVE VSAM-NAME    TO WS-BEFORE-NAME.
+           MOVE VSAM-DATE    TO WS-BEFORE-DATE.
+           MOVE VSAM-BALANCE TO WS-BEFORE-BALANCE.
+           DELETE VSAM-FILE.
+           MOVE 'D'               TO LOG-ACTION.
+           MOVE WS-BEFORE-NAME    TO LOG-BEFORE-NAME.
+           MOVE WS-BEFORE-DATE    TO LOG-BEFORE-DATE.
+           MOVE WS-BEFORE-BALANCE TO LOG-BEFORE-BALANCE.
+           MOVE SPACES            TO LOG-AFTER-NAME.
+           MOVE 0                 TO LOG-AFTER-DATE.
+           MOVE 0                 TO LOG-AFTER-BALANCE.
+           PERFORM H410-WRITE-LOG.
+       H332-END. EXIT.
+
+       H400-WRITE-TRN-REJECT.
+           MOVE TRN-ID          TO TRNREJ-ID.
+           MOVE TRN-DVZ          TO TRNREJ-DVZ.
+           MOVE TRN-ACTION       TO TRNREJ-ACTION.
+           MOVE WS-REJECT-REASON TO TRNREJ-REASON.
+           MOVE WS-REJECT-STATUS TO TRNREJ-VSAM-STATUS.
+           WRITE TRN-REJ-REC.
+       H400-END. EXIT.
+
+       H410-WRITE-LOG.
+           MOVE TRN-ID  TO LOG-ID.
+           MOVE TRN-DVZ TO LOG-DVZ.
+           WRITE LOG-REC.
+       H410-END. EXIT.
+
+       H420-LOG-AFTER-IMAGE.
+           MOVE VSAM-NAME    TO LOG-AFTER-NAME.
+           MOVE VSAM-DATE    TO LOG-AFTER-DATE.
+           MOVE VSAM-BALANCE TO LOG-AFTER-BALANCE.
+           PERFORM H410-WRITE-LOG.
+       H420-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE VSAM-FILE.
+           CLOSE TRN-FILE.
+           CLOSE TRN-REJECT-FILE.
+           CLOSE LOG-FILE.
+           GOBACK.
+       H999-EXIT.
