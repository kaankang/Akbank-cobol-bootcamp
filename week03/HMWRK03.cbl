@@ -5,23 +5,30 @@
        FILE-CONTROL.
            SELECT VSAM-FILE ASSIGN TO VSAMFILE
                             ORGANIZATION INDEXED
-                            ACCESS RANDOM
+                            ACCESS DYNAMIC
                             RECORD KEY VSAM-KEY
+                            ALTERNATE RECORD KEY VSAM-DVZ
+                                 WITH DUPLICATES
                             STATUS ST-VSAM.
            SELECT OUT-FILE  ASSIGN TO OUTFILE
                             STATUS ST-OUT.
            SELECT INP-FILE  ASSIGN TO INPFILE
                             STATUS ST-INP.
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+                            STATUS ST-REJ.
+           SELECT RESTART-FILE ASSIGN TO RSTFILE
+                            STATUS ST-RST.
+           SELECT PARM-FILE  ASSIGN TO PARMFILE
+                            STATUS ST-PRM.
+           SELECT RATE-FILE ASSIGN TO RATEFILE
+                            ORGANIZATION INDEXED
+                            ACCESS DYNAMIC
+                            RECORD KEY RATE-KEY
+                            STATUS ST-RAT.
        DATA DIVISION.
        FILE SECTION.
        FD  VSAM-FILE.
-         01  VSAM-REX.
-           03 VSAM-KEY.
-              05 VSAM-ID         PIC S9(5) COMP-3.
-              05 VSAM-DVZ        PIC S9(3) COMP.
-           03 VSAM-NAME          PIC X(30).
-           03 VSAM-DATE          PIC S9(07) COMP-3.
-           03 VSAM-BALANCE       PIC S9(15) COMP-3.
+           COPY VSAMREX.
        FD  OUT-FILE RECORDING MODE F.
          01  PRINT-REC.
            03 REC-ID-O          PIC X(5).
@@ -29,10 +36,48 @@
            03 REC-NAME-O        PIC X(30).
            03 REC-DATE-O        PIC X(8).
            03 REC-BALANCE-O     PIC 9(15).
+           03 REC-BAL-SIGN-O    PIC X(2).
+           03 REC-BASE-BAL-O    PIC 9(15)V99.
+           03 REC-BASE-CUR-O    PIC X(3).
+         01  OUT-HDR-REC.
+           03 HDR-REC-TYPE       PIC X(3).
+           03 HDR-RUN-DATE       PIC X(8).
+           03 HDR-PROGRAM-ID     PIC X(8).
+           03 HDR-RUN-MODE       PIC X(1).
+           03 FILLER             PIC X(63).
+         01  OUT-TRL-REC.
+           03 TRL-REC-TYPE       PIC X(3).
+           03 TRL-RECORD-COUNT   PIC 9(9).
+           03 TRL-REJECT-COUNT   PIC 9(9).
+           03 FILLER             PIC X(62).
        FD  INP-FILE RECORDING MODE F.
          01  FLTIN.
            03 REC-ID            PIC X(5).
            03 REC-DVZ           PIC X(3).
+       FD  REJECT-FILE RECORDING MODE F.
+         01  REJ-REC.
+           03 REJ-ID            PIC X(5).
+           03 REJ-DVZ           PIC X(3).
+           03 REJ-REASON        PIC X(8).
+           03 REJ-VSAM-STATUS   PIC X(2).
+       FD  RESTART-FILE RECORDING MODE F.
+         01  CKPT-REC.
+           03 CKPT-COUNT        PIC 9(9).
+           03 CKPT-ID           PIC X(5).
+           03 CKPT-DVZ          PIC X(3).
+           03 CKPT-REC-COUNT    PIC 9(9).
+           03 CKPT-REJECT-COUNT PIC 9(9).
+       FD  PARM-FILE RECORDING MODE F.
+         01  PARM-REC.
+           03 PARM-RUN-MODE     PIC X(1).
+           03 PARM-RESTART-SW   PIC X(1).
+       FD  RATE-FILE.
+         01  RATE-REC.
+           03 RATE-KEY.
+              05 RATE-DVZ        PIC S9(3) COMP.
+              05 RATE-EFF-DATE   PIC S9(07) COMP-3.
+           03 RATE-FACTOR        PIC S9(3)V9(6) COMP-3.
+           03 RATE-BASE-CCY      PIC X(3).
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            03 ST-INP            PIC 9(2).
@@ -42,24 +87,95 @@
            03 ST-VSAM            PIC 9(2).
               88 VSAM-FILE-SUCCESS               VALUE 0 97.
               88 VSAM-FILE-NOTFND                VALUE 23.
-           03 ST-OUT            PIC 9(2).
+              88 VSAM-FILE-EOF                    VALUE 10.
+           03 ST-OUT            PIC 9(2) VALUE 99.
               88 OUT-FILE-SUCCESS               VALUE 0 97.
+           03 ST-REJ            PIC 9(2).
+              88 REJECT-FILE-SUCCESS             VALUE 0 97.
+           03 ST-RST            PIC 9(2).
+              88 RESTART-FILE-EOF                VALUE 10.
+              88 RESTART-FILE-SUCCESS             VALUE 0 97.
+           03 ST-PRM            PIC 9(2).
+              88 PARM-FILE-SUCCESS                VALUE 0 97.
+           03 ST-RAT            PIC 9(2).
+              88 RATE-FILE-SUCCESS                VALUE 0 97.
+              88 RATE-FILE-NOTFND                 VALUE 23.
            03 REC-KEY           PIC 9(8).
            03 INT-DATE          PIC 9(7).
            03 GREG-DATE         PIC 9(8).
+           03 WS-REJECT-REASON  PIC X(8).
+           03 WS-REJECT-STATUS  PIC X(2).
+           03 WS-RUN-DATE        PIC X(8) VALUE SPACE.
+         01  WS-RESTART-AREA.
+           03 WS-RUN-MODE        PIC X(1) VALUE SPACE.
+              88 RUN-MODE-FULL-EXTRACT           VALUE 'F'.
+              88 RUN-MODE-FILTERED               VALUE SPACE 'I'.
+           03 WS-RESTART-SW      PIC X(1) VALUE SPACE.
+              88 RESTART-REQUESTED               VALUE 'Y'.
+              88 RESTART-NOT-REQUESTED           VALUE SPACE 'N'.
+           03 WS-CKPT-INTERVAL   PIC 9(9) COMP VALUE 1000.
+           03 WS-INP-READ-COUNT  PIC 9(9) COMP VALUE 0.
+           03 WS-LAST-CKPT-ID    PIC X(5) VALUE SPACE.
+           03 WS-LAST-CKPT-DVZ   PIC X(3) VALUE SPACE.
+           03 WS-LAST-CKPT-REC-COUNT  PIC 9(9) COMP VALUE 0.
+           03 WS-LAST-CKPT-REJ-COUNT  PIC 9(9) COMP VALUE 0.
+           03 WS-CKPT-READ-SW    PIC X(1) VALUE 'N'.
+              88 CKPT-WAS-READ                   VALUE 'Y'.
+           03 WS-CKPT-MATCH-SW   PIC X(1) VALUE 'N'.
+              88 CKPT-MATCHED                     VALUE 'Y'.
+         01  WS-CONVERT-AREA.
+           03 WS-BASE-BALANCE    PIC S9(15)V99 COMP-3 VALUE 0.
+         01  WS-WILDCARD-AREA.
+           03 WS-WILDCARD-DONE-SW PIC X(1) VALUE 'N'.
+              88 WILDCARD-DONE                   VALUE 'Y'.
+         01  WS-SEQUENCE-AREA.
+           03 WS-PREV-ID          PIC X(5) VALUE LOW-VALUES.
+           03 WS-PREV-DVZ         PIC X(3) VALUE LOW-VALUES.
+           03 WS-SKIP-RECORD-SW   PIC X(1) VALUE 'N'.
+              88 SKIP-RECORD                     VALUE 'Y'.
+         01  WS-TOTAL-AREA.
+           03 WS-REC-COUNT       PIC 9(9) COMP VALUE 0.
+           03 WS-REJECT-COUNT    PIC 9(9) COMP VALUE 0.
+           03 WS-GRAND-TOTAL     PIC S9(15) COMP-3 VALUE 0.
+           03 WS-TOT-ENTRIES     PIC 9(4) COMP VALUE 0.
+           03 WS-TOT-IDX         PIC 9(4) COMP VALUE 0.
+           03 WS-TOTALS-TABLE OCCURS 50 TIMES INDEXED BY WS-TOT-X.
+              05 WS-TOT-DVZ      PIC S9(3) COMP.
+              05 WS-TOT-BALANCE  PIC S9(15) COMP-3.
+              05 WS-TOT-COUNT    PIC 9(7) COMP.
+           03 WS-FOUND-SW         PIC X(1) VALUE 'N'.
+              88 FOUND-ENTRY                     VALUE 'Y'.
+              88 NOT-FOUND-ENTRY                 VALUE 'N'.
+           03 WS-TOT-OVERFLOW-SW  PIC X(1) VALUE 'N'.
+              88 TOT-TABLE-OVERFLOWED             VALUE 'Y'.
+           03 WS-TOT-OVFL-COUNT   PIC 9(7) COMP VALUE 0.
+           03 WS-TOT-OVFL-BALANCE PIC S9(15) COMP-3 VALUE 0.
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
-           PERFORM H200-READ-FIRST
-           PERFORM H201-READ-NEXT-RECORD UNTIL INP-FILE-EOF
+           IF RUN-MODE-FULL-EXTRACT
+               PERFORM H300-SEQ-READ-FIRST
+               PERFORM H301-SEQ-READ-NEXT UNTIL VSAM-FILE-EOF
+           ELSE
+               PERFORM H200-READ-FIRST
+               PERFORM H201-READ-NEXT-RECORD UNTIL INP-FILE-EOF
+           END-IF
+           PERFORM H900-PRINT-SUMMARY
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
        H100-OPEN-FILES.
+           PERFORM H110-READ-RUN-PARM.
            OPEN INPUT  INP-FILE.
+           IF (ST-INP NOT = 0) AND (ST-INP NOT = 97)
+           DISPLAY '2'
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP
+           MOVE ST-INP TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
            OPEN INPUT  VSAM-FILE.
-           OPEN OUTPUT OUT-FILE.
            IF (ST-VSAM NOT = 0) AND (ST-VSAM NOT = 97)
            DISPLAY '1'
            DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-VSAM
@@ -67,21 +183,127 @@
            PERFORM H999-PROGRAM-EXIT
            END-IF.
 
-           IF (ST-INP NOT = 0) AND (ST-INP NOT = 97)
-           DISPLAY '2'
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP
-           MOVE ST-INP TO RETURN-CODE
+           OPEN INPUT  RATE-FILE.
+           IF (ST-RAT NOT = 0) AND (ST-RAT NOT = 97)
+           DISPLAY '6'
+           DISPLAY 'UNABLE TO OPEN RATEFILE: ' ST-RAT
+           MOVE ST-RAT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
 
+           IF RESTART-REQUESTED
+               OPEN INPUT RESTART-FILE
+               IF (ST-RST NOT = 0) AND (ST-RST NOT = 97)
+               DISPLAY '5'
+               DISPLAY 'UNABLE TO OPEN RSTFILE: ' ST-RST
+               MOVE ST-RST TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+               END-IF
+               PERFORM H160-READ-CHECKPOINT
+                   UNTIL RESTART-FILE-EOF
+               CLOSE RESTART-FILE
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+           IF (ST-RST NOT = 0) AND (ST-RST NOT = 97)
+           DISPLAY '5'
+           DISPLAY 'UNABLE TO OPEN RSTFILE: ' ST-RST
+           MOVE ST-RST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF RESTART-REQUESTED AND CKPT-WAS-READ
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
            IF (ST-OUT NOT = 0) AND (ST-OUT NOT = 97)
            DISPLAY '3'
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT
            MOVE ST-OUT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+
+           IF RESTART-REQUESTED AND CKPT-WAS-READ
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF (ST-REJ NOT = 0) AND (ST-REJ NOT = 97)
+           DISPLAY '4'
+           DISPLAY 'UNABLE TO OPEN REJFILE: ' ST-REJ
+           MOVE ST-REJ TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           IF RESTART-REQUESTED AND CKPT-WAS-READ
+               MOVE WS-LAST-CKPT-REC-COUNT TO WS-REC-COUNT
+               MOVE WS-LAST-CKPT-REJ-COUNT TO WS-REJECT-COUNT
+               PERFORM H170-SKIP-TO-CHECKPOINT
+                   UNTIL INP-FILE-EOF OR CKPT-MATCHED
+           END-IF.
+
+           PERFORM RUN-DATE-STAMP.
+           IF NOT (RESTART-REQUESTED AND CKPT-WAS-READ)
+               PERFORM H120-WRITE-HEADER
+           END-IF.
        H100-END. EXIT.
 
+       H130-WRITE-TRAILER.
+           MOVE 'TRL'           TO TRL-REC-TYPE.
+           MOVE WS-REC-COUNT    TO TRL-RECORD-COUNT.
+           MOVE WS-REJECT-COUNT TO TRL-REJECT-COUNT.
+           WRITE OUT-TRL-REC.
+       H130-END. EXIT.
+
+       H120-WRITE-HEADER.
+           MOVE 'HDR'       TO HDR-REC-TYPE.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE.
+           MOVE 'HMWRK03'   TO HDR-PROGRAM-ID.
+           MOVE WS-RUN-MODE TO HDR-RUN-MODE.
+           WRITE OUT-HDR-REC.
+       H120-END. EXIT.
+
+       H110-READ-RUN-PARM.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-SUCCESS
+               READ PARM-FILE
+               IF PARM-FILE-SUCCESS
+                   MOVE PARM-RUN-MODE   TO WS-RUN-MODE
+                   MOVE PARM-RESTART-SW TO WS-RESTART-SW
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+           IF RUN-MODE-FULL-EXTRACT AND RESTART-REQUESTED
+               DISPLAY 'RESTART NOT SUPPORTED IN FULL EXTRACT MODE; '
+                       'IGNORING RESTART REQUEST'
+               MOVE 'N' TO WS-RESTART-SW
+           END-IF.
+       H110-END. EXIT.
+
+       H160-READ-CHECKPOINT.
+           READ RESTART-FILE.
+           IF RESTART-FILE-SUCCESS
+               MOVE 'Y'              TO WS-CKPT-READ-SW
+               MOVE CKPT-ID          TO WS-LAST-CKPT-ID
+               MOVE CKPT-DVZ         TO WS-LAST-CKPT-DVZ
+               MOVE CKPT-REC-COUNT   TO WS-LAST-CKPT-REC-COUNT
+               MOVE CKPT-REJECT-COUNT TO WS-LAST-CKPT-REJ-COUNT
+           END-IF.
+       H160-END. EXIT.
+
+       H170-SKIP-TO-CHECKPOINT.
+           READ INP-FILE.
+           IF INP-FILE-SUCCESS
+               ADD 1 TO WS-INP-READ-COUNT
+               IF (REC-ID = WS-LAST-CKPT-ID) AND
+                  (REC-DVZ = WS-LAST-CKPT-DVZ)
+                   MOVE 'Y' TO WS-CKPT-MATCH-SW
+               END-IF
+           END-IF.
+       H170-END. EXIT.
+
        H200-READ-FIRST.
            READ INP-FILE.
            IF (ST-INP NOT = 0) AND (ST-INP NOT = 97)
@@ -89,44 +311,281 @@
            MOVE ST-INP TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           COMPUTE VSAM-ID = FUNCTION NUMVAL-C (REC-ID)
-           COMPUTE VSAM-DVZ = FUNCTION NUMVAL (REC-DVZ)
-           READ VSAM-FILE KEY VSAM-KEY
-             INVALID KEY PERFORM WRNG-RECORD
-             NOT INVALID KEY PERFORM WRITE-RECORD.
+           PERFORM H190-LOOKUP-AND-WRITE.
+           PERFORM H255-CHECK-CHECKPOINT.
        H200-END. EXIT.
 
        H201-READ-NEXT-RECORD.
            READ INP-FILE.
-           COMPUTE VSAM-ID = FUNCTION NUMVAL-C (REC-ID)
-           COMPUTE VSAM-DVZ = FUNCTION NUMVAL (REC-DVZ)
+           PERFORM H190-LOOKUP-AND-WRITE.
+           PERFORM H255-CHECK-CHECKPOINT.
+       H201-END. EXIT.
+
+       H190-LOOKUP-AND-WRITE.
+           IF INP-FILE-EOF
+               GO TO H190-END
+           END-IF.
+           PERFORM H195-CHECK-DUP-SEQUENCE.
+           IF SKIP-RECORD
+               GO TO H190-END
+           END-IF.
+           IF (REC-ID = SPACES) AND (REC-DVZ = SPACES)
+               MOVE 'BOTHWC' TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+               GO TO H190-END
+           END-IF.
+           IF REC-DVZ = SPACES
+               COMPUTE VSAM-ID = FUNCTION NUMVAL-C (REC-ID)
+               PERFORM H210-WILDCARD-BROWSE
+               GO TO H190-END
+           END-IF.
+           IF REC-ID = SPACES
+               COMPUTE VSAM-DVZ = FUNCTION NUMVAL (REC-DVZ)
+               PERFORM H220-WILDCARD-BROWSE-BY-DVZ
+               GO TO H190-END
+           END-IF.
+           COMPUTE VSAM-ID  = FUNCTION NUMVAL-C (REC-ID).
+           COMPUTE VSAM-DVZ = FUNCTION NUMVAL (REC-DVZ).
            READ VSAM-FILE KEY VSAM-KEY
-             INVALID KEY PERFORM WRNG-RECORD
+             INVALID KEY     PERFORM WRNG-RECORD
              NOT INVALID KEY PERFORM WRITE-RECORD.
-       H201-END. EXIT.
+       H190-END. EXIT.
+
+       H195-CHECK-DUP-SEQUENCE.
+           MOVE 'N' TO WS-SKIP-RECORD-SW.
+           MOVE SPACES TO WS-REJECT-STATUS.
+           IF (REC-ID = WS-PREV-ID) AND (REC-DVZ = WS-PREV-DVZ)
+               MOVE 'DUPKEY' TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+               MOVE 'Y' TO WS-SKIP-RECORD-SW
+           ELSE
+               IF (REC-ID NOT = SPACES) AND (REC-DVZ NOT = SPACES)
+                   IF (REC-ID < WS-PREV-ID) OR
+                      ((REC-ID = WS-PREV-ID) AND
+                       (REC-DVZ < WS-PREV-DVZ))
+                       MOVE 'OOSEQ' TO WS-REJECT-REASON
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE REC-ID  TO WS-PREV-ID.
+           MOVE REC-DVZ TO WS-PREV-DVZ.
+       H195-END. EXIT.
+
+       H210-WILDCARD-BROWSE.
+           MOVE 'N' TO WS-WILDCARD-DONE-SW.
+           START VSAM-FILE KEY IS EQUAL TO VSAM-ID
+             INVALID KEY     PERFORM WRNG-RECORD
+             NOT INVALID KEY
+                 PERFORM H211-WILDCARD-READ-NEXT UNTIL WILDCARD-DONE.
+       H210-END. EXIT.
+
+       H211-WILDCARD-READ-NEXT.
+           READ VSAM-FILE NEXT RECORD
+             AT END MOVE 'Y' TO WS-WILDCARD-DONE-SW.
+           IF VSAM-FILE-SUCCESS
+               IF VSAM-ID = FUNCTION NUMVAL-C (REC-ID)
+                   PERFORM WRITE-RECORD
+               ELSE
+                   MOVE 'Y' TO WS-WILDCARD-DONE-SW
+               END-IF
+           END-IF.
+       H211-END. EXIT.
+
+       H220-WILDCARD-BROWSE-BY-DVZ.
+           MOVE 'N' TO WS-WILDCARD-DONE-SW.
+           START VSAM-FILE KEY IS EQUAL TO VSAM-DVZ
+             INVALID KEY     PERFORM WRNG-RECORD
+             NOT INVALID KEY
+                 PERFORM H221-WILDCARD-READ-NEXT-DVZ
+                     UNTIL WILDCARD-DONE.
+       H220-END. EXIT.
+
+       H221-WILDCARD-READ-NEXT-DVZ.
+           READ VSAM-FILE NEXT RECORD
+             AT END MOVE 'Y' TO WS-WILDCARD-DONE-SW.
+           IF VSAM-FILE-SUCCESS
+               IF VSAM-DVZ = FUNCTION NUMVAL (REC-DVZ)
+                   PERFORM WRITE-RECORD
+               ELSE
+                   MOVE 'Y' TO WS-WILDCARD-DONE-SW
+               END-IF
+           END-IF.
+       H221-END. EXIT.
+
+       H255-CHECK-CHECKPOINT.
+           IF INP-FILE-SUCCESS
+               ADD 1 TO WS-INP-READ-COUNT
+               IF FUNCTION MOD (WS-INP-READ-COUNT WS-CKPT-INTERVAL) = 0
+                   PERFORM H250-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+       H255-END. EXIT.
+
+       H250-WRITE-CHECKPOINT.
+           MOVE WS-INP-READ-COUNT TO CKPT-COUNT.
+           MOVE REC-ID             TO CKPT-ID.
+           MOVE REC-DVZ             TO CKPT-DVZ.
+           MOVE WS-REC-COUNT        TO CKPT-REC-COUNT.
+           MOVE WS-REJECT-COUNT     TO CKPT-REJECT-COUNT.
+           WRITE CKPT-REC.
+       H250-END. EXIT.
+
+       H300-SEQ-READ-FIRST.
+           READ VSAM-FILE NEXT RECORD
+             AT END     CONTINUE
+             NOT AT END PERFORM WRITE-RECORD.
+       H300-END. EXIT.
+
+       H301-SEQ-READ-NEXT.
+           READ VSAM-FILE NEXT RECORD
+             AT END     CONTINUE
+             NOT AT END PERFORM WRITE-RECORD.
+       H301-END. EXIT.
 
        DATE-CONVERT.
            COMPUTE INT-DATE = FUNCTION INTEGER-OF-DAY(VSAM-DATE)
            COMPUTE GREG-DATE = FUNCTION DATE-OF-INTEGER(INT-DATE).
        DATE-END. EXIT.
 
+       RUN-DATE-STAMP.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+       RUN-DATE-END. EXIT.
+
        WRNG-RECORD.
-               DISPLAY "record undefined: " REC-ID.
+           MOVE 'NOTFND' TO WS-REJECT-REASON.
+           MOVE ST-VSAM  TO WS-REJECT-STATUS.
+           PERFORM WRITE-REJECT-RECORD.
        WRNG-END. EXIT.
 
+       WRITE-REJECT-RECORD.
+           MOVE REC-ID          TO REJ-ID.
+           MOVE REC-DVZ          TO REJ-DVZ.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           MOVE WS-REJECT-STATUS TO REJ-VSAM-STATUS.
+           WRITE REJ-REC.
+           ADD 1 TO WS-REJECT-COUNT.
+       WRITE-REJECT-END. EXIT.
+
        WRITE-RECORD.
            PERFORM DATE-CONVERT.
            MOVE VSAM-ID       TO  REC-ID-O.
            MOVE VSAM-DVZ      TO  REC-DVZ-O.
            MOVE VSAM-NAME     TO  REC-NAME-O.
            MOVE GREG-DATE    TO  REC-DATE-O.
-           MOVE VSAM-BALANCE  TO  REC-BALANCE-O.
+           MOVE FUNCTION ABS (VSAM-BALANCE) TO REC-BALANCE-O.
+           PERFORM H505-SET-BAL-SIGN.
+           PERFORM H650-CONVERT-TO-BASE.
+           MOVE FUNCTION ABS (WS-BASE-BALANCE) TO REC-BASE-BAL-O.
            WRITE PRINT-REC.
+           PERFORM H600-ACCUM-TOTALS.
        WRITE-END. EXIT.
 
+       H505-SET-BAL-SIGN.
+           IF VSAM-BALANCE < 0
+               MOVE 'DR' TO REC-BAL-SIGN-O
+           ELSE
+               MOVE 'CR' TO REC-BAL-SIGN-O
+           END-IF.
+       H505-END. EXIT.
+
+       H650-CONVERT-TO-BASE.
+           MOVE VSAM-DVZ  TO RATE-DVZ.
+           MOVE VSAM-DATE TO RATE-EFF-DATE.
+           START RATE-FILE KEY IS NOT GREATER THAN RATE-KEY
+             INVALID KEY     PERFORM H651-NO-RATE-FOUND
+             NOT INVALID KEY PERFORM H653-READ-EFFECTIVE-RATE.
+       H650-END. EXIT.
+
+       H653-READ-EFFECTIVE-RATE.
+           READ RATE-FILE NEXT RECORD
+             AT END PERFORM H651-NO-RATE-FOUND.
+           IF RATE-FILE-SUCCESS
+               IF RATE-DVZ = VSAM-DVZ
+                   PERFORM H652-APPLY-RATE
+               ELSE
+                   PERFORM H651-NO-RATE-FOUND
+               END-IF
+           END-IF.
+       H653-END. EXIT.
+
+       H651-NO-RATE-FOUND.
+           MOVE 0      TO WS-BASE-BALANCE.
+           MOVE SPACES TO REC-BASE-CUR-O.
+       H651-END. EXIT.
+
+       H652-APPLY-RATE.
+           COMPUTE WS-BASE-BALANCE ROUNDED =
+                   VSAM-BALANCE * RATE-FACTOR.
+           MOVE RATE-BASE-CCY TO REC-BASE-CUR-O.
+       H652-END. EXIT.
+
+       H600-ACCUM-TOTALS.
+           ADD 1 TO WS-REC-COUNT.
+           ADD VSAM-BALANCE TO WS-GRAND-TOTAL.
+           MOVE 'N' TO WS-FOUND-SW.
+           MOVE 1 TO WS-TOT-IDX.
+           PERFORM H610-FIND-TOTAL-ENTRY
+               UNTIL (WS-TOT-IDX > WS-TOT-ENTRIES) OR FOUND-ENTRY.
+           IF NOT-FOUND-ENTRY
+               IF WS-TOT-ENTRIES < 50
+                   ADD 1 TO WS-TOT-ENTRIES
+                   SET WS-TOT-X TO WS-TOT-ENTRIES
+                   MOVE VSAM-DVZ     TO WS-TOT-DVZ (WS-TOT-X)
+                   MOVE VSAM-BALANCE TO WS-TOT-BALANCE (WS-TOT-X)
+                   MOVE 1            TO WS-TOT-COUNT (WS-TOT-X)
+               ELSE
+                   MOVE 'Y' TO WS-TOT-OVERFLOW-SW
+                   ADD 1 TO WS-TOT-OVFL-COUNT
+                   ADD VSAM-BALANCE TO WS-TOT-OVFL-BALANCE
+               END-IF
+           END-IF.
+       H600-END. EXIT.
+
+       H610-FIND-TOTAL-ENTRY.
+           SET WS-TOT-X TO WS-TOT-IDX.
+           IF WS-TOT-DVZ (WS-TOT-X) = VSAM-DVZ
+               ADD VSAM-BALANCE TO WS-TOT-BALANCE (WS-TOT-X)
+               ADD 1 TO WS-TOT-COUNT (WS-TOT-X)
+               MOVE 'Y' TO WS-FOUND-SW
+           ELSE
+               ADD 1 TO WS-TOT-IDX
+           END-IF.
+       H610-END. EXIT.
+
+       H900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------'.
+           DISPLAY 'HMWRK03 CONTROL TOTALS BY CURRENCY/DIVISION'.
+           MOVE 1 TO WS-TOT-IDX.
+           PERFORM H910-PRINT-TOTAL-LINE
+               UNTIL WS-TOT-IDX > WS-TOT-ENTRIES.
+           IF TOT-TABLE-OVERFLOWED
+               DISPLAY 'WARNING: MORE THAN 50 DISTINCT DVZ VALUES; '
+                       WS-TOT-OVFL-COUNT ' RECORDS FOLDED INTO '
+                       'OVERFLOW BUCKET, BALANCE ' WS-TOT-OVFL-BALANCE
+           END-IF.
+           DISPLAY 'GRAND TOTAL RECORDS WRITTEN: ' WS-REC-COUNT.
+           DISPLAY 'GRAND TOTAL BALANCE        : ' WS-GRAND-TOTAL.
+           DISPLAY '-------------------------------------------'.
+       H900-END. EXIT.
+
+       H910-PRINT-TOTAL-LINE.
+           SET WS-TOT-X TO WS-TOT-IDX.
+           DISPLAY 'DVZ ' WS-TOT-DVZ (WS-TOT-X)
+                   ' COUNT '   WS-TOT-COUNT (WS-TOT-X)
+                   ' BALANCE ' WS-TOT-BALANCE (WS-TOT-X).
+           ADD 1 TO WS-TOT-IDX.
+       H910-END. EXIT.
+
        H999-PROGRAM-EXIT.
+           IF OUT-FILE-SUCCESS
+               PERFORM H130-WRITE-TRAILER
+           END-IF.
            CLOSE INP-FILE.
            CLOSE VSAM-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RESTART-FILE.
+           CLOSE RATE-FILE.
            GOBACK.
        H999-EXIT.
